@@ -0,0 +1,62 @@
+***********************************************************
+*                                                         *
+*   ADDMAP - BMS MAPSET FOR THE ADD-TWO-NUMBERS           *
+*            MAINTENANCE SCREEN (PROGRAM ADDSCRN)         *
+*                                                         *
+*   MODIFICATION HISTORY                                 *
+*   ---------------------                                *
+*   08/09/26  RLH  ORIGINAL MAP - NUM1/NUM2 ENTRY,        *
+*                  RESULT DISPLAY, ONE MESSAGE LINE.      *
+*                                                         *
+***********************************************************
+ADDMAP   DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               STORAGE=AUTO,                                  X
+               CTRL=(FREEKB,FRSET),                            X
+               TIOAPFX=YES
+*
+ADDMAP1  DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                        X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                   X
+               LENGTH=20,                                     X
+               ATTRB=(PROT,BRT),                               X
+               INITIAL='ADD TWO NUMBERS'
+*
+         DFHMDF POS=(3,10),                                    X
+               LENGTH=10,                                      X
+               ATTRB=PROT,                                     X
+               INITIAL='NUM1 . . .'
+NUM1     DFHMDF POS=(3,21),                                    X
+               LENGTH=3,                                       X
+               ATTRB=(UNPROT,NUM,IC),                          X
+               PICIN='999',                                    X
+               PICOUT='999'
+*
+         DFHMDF POS=(5,10),                                    X
+               LENGTH=10,                                      X
+               ATTRB=PROT,                                     X
+               INITIAL='NUM2 . . .'
+NUM2     DFHMDF POS=(5,21),                                    X
+               LENGTH=3,                                       X
+               ATTRB=(UNPROT,NUM),                             X
+               PICIN='999',                                    X
+               PICOUT='999'
+*
+         DFHMDF POS=(7,10),                                    X
+               LENGTH=10,                                      X
+               ATTRB=PROT,                                     X
+               INITIAL='RESULT . .'
+RESULT   DFHMDF POS=(7,21),                                    X
+               LENGTH=4,                                       X
+               ATTRB=(PROT,BRT),                                X
+               PICOUT='9999'
+*
+MSG      DFHMDF POS=(22,1),                                    X
+               LENGTH=79,                                      X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
