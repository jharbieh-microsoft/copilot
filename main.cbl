@@ -1,45 +1,678 @@
-      * write me a sample COBOL program that reads a file and writes it to another file.
-        * write me a sample COBOL program that reads a file and writes it to another file, but only if the record is not already in the output file.
-
-## COBOL
-
-COBOL is a high-level programming language for business applications. It was the first popular language designed to be operating system agnostic and is still in use in many financial and business applications today.
-
-### History
-
-COBOL was created in 1959 by a group of computer professionals called the Conference on Data Systems Languages (CODASYL). The group was a committee of the U.S. Department of Defense charged with developing a standard programming language for business data processing. The language was based on the programming language FLOW-MATIC, which was developed by Rear Admiral Grace Hopper.
-
-### Syntax
-
-COBOL is a verbose language, with a syntax that is designed to be easily readable by non-programmers. It uses English-like keywords and phrases to describe the program logic. For example, a simple COBOL program to add two numbers might look like this:
-
-```cobol
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ADD-TWO-NUMBERS.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(3).
-01 NUM2 PIC 9(3).
-01 RESULT PIC 9(4).
-
-PROCEDURE DIVISION.
-ADD-NUMBERS.
-    MOVE 123 TO NUM1
-    MOVE 456 TO NUM2
-    ADD NUM1 TO NUM2 GIVING RESULT
-    DISPLAY "THE RESULT IS " RESULT
-    STOP RUN.
-```
-
-### Features
-
-COBOL has a number of features that make it well-suited for business applications, including:
-
-* Support for fixed-length records and files
-* Support for decimal arithmetic
-* Support for date and time manipulation
-* Support for string manipulation
-* Support for file handling
-* Support for report generation
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADD-TWO-NUMBERS.
+000030 AUTHOR. R-L-HARMON.
+000040 INSTALLATION. FINANCE-SYSTEMS-DEVELOPMENT.
+000050 DATE-WRITTEN. 01/05/1998.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ---------------------                                      *
+000110*    01/05/98  RLH  ORIGINAL PROGRAM - ADDS TWO LITERAL          *
+000120*                   VALUES AND DISPLAYS THE RESULT.              *
+000130*    08/09/26  RLH  CONVERTED TO A BATCH PROGRAM.  NUM1/NUM2     *
+000140*                   ARE NOW READ FROM A TRANSACTION FILE         *
+000150*                   (ADDTRAN.DAT) INSTEAD OF BEING HARD CODED.   *
+000160*                   PROCESSING LOOPS UNTIL END OF FILE SO A      *
+000170*                   FULL DAY'S BATCH CAN BE RUN IN ONE PASS.     *
+000180*    08/09/26  RLH  ADDED ON SIZE ERROR PROTECTION AROUND THE    *
+000190*                   ADD.  RECORDS THAT WOULD OVERFLOW RESULT     *
+000200*                   ARE WRITTEN TO ADDEXC INSTEAD OF BEING       *
+000210*                   POSTED, SO A BAD TOTAL NEVER GOES OUT        *
+000220*                   SILENTLY.                                    *
+000230*    08/09/26  RLH  ADDED AN AUDIT TRAIL (ADDAUD).  EVERY        *
+000240*                   CALCULATION NOW APPENDS A TIME-STAMPED       *
+000250*                   RECORD SHOWING THE INPUTS, THE RESULT AND    *
+000260*                   THE RUN ID.  RUN ID COMES FROM THE JCL PARM  *
+000270*                   IF SUPPLIED, OTHERWISE FROM THE RUN DATE     *
+000280*                   AND TIME.                                    *
+000290*    08/09/26  RLH  ADDTRAN NOW CARRIES A TRAILER RECORD WITH    *
+000300*                   THE EXPECTED RECORD COUNT AND RESULT TOTAL   *
+000310*                   FOR THE BATCH.  RUNNING TOTALS ARE           *
+000320*                   RECONCILED AGAINST THE TRAILER AND ANY       *
+000330*                   DISCREPANCY IS FLAGGED TO ADDEXC AND         *
+000340*                   ABENDS THE STEP VIA RETURN-CODE.             *
+000350*    08/09/26  RLH  DETAIL RECORDS NOW CARRY A SEQUENCE NUMBER.  *
+000360*                   ADDED CHECKPOINT/RESTART (ADDCKPT) - THE     *
+000370*                   LAST SEQUENCE NUMBER PROCESSED PLUS THE      *
+000380*                   RUNNING CONTROL TOTALS ARE SAVED EVERY       *
+000390*                   CHECKPOINT INTERVAL SO AN ABENDED RUN CAN    *
+000400*                   RESTART PAST WORK ALREADY DONE.              *
+000410*    08/09/26  RLH  REPLACED THE CONSOLE DISPLAY OF RESULT WITH  *
+000420*                   A PRINTED REPORT (ADDRPT) - PAGE HEADERS     *
+000430*                   WITH RUN DATE AND PAGE NUMBER, ONE DETAIL    *
+000440*                   LINE PER TRANSACTION AND A FINAL SUMMARY     *
+000450*                   LINE, LAID OUT ON A 132 POSITION LINE.       *
+000460*    08/09/26  RLH  MOVED THE ADDTRAN RECORD LAYOUT OUT TO THE   *
+000470*                   ADDREC COPYBOOK SO OTHER PROGRAMS CAN        *
+000480*                   SHARE IT INSTEAD OF REDEFINING THE FIELDS.   *
+000490*    08/09/26  RLH  MOVED THE ADD LOGIC OUT TO SUBPROGRAM        *
+000500*                   ADDNUM SO THE NEW ADDSCRN ONLINE SCREEN      *
+000510*                   CAN CALL THE SAME CODE THIS JOB DOES.        *
+000520*    08/09/26  RLH  NUM1/NUM2/RESULT AND THE CONTROL TOTALS ARE  *
+000530*                   NOW SIGNED SO REVERSALS AND NEGATIVE         *
+000540*                   ADJUSTMENTS CAN BE POSTED.  EACH POSTED      *
+000550*                   RESULT IS NOW ALSO WRITTEN TO A NEW ADDGL    *
+000560*                   INTERFACE FILE (ACCOUNT, AMOUNT, SIGN, RUN   *
+000570*                   DATE) FOR THE NIGHTLY GENERAL LEDGER FEED.   *
+000580*    08/09/26  RLH  RESTARTED RUNS NOW OPEN ADDEXC/ADDRPT/ADDGL  *
+000590*                   EXTEND INSTEAD OF OUTPUT SO A PRIOR ABENDED  *
+000600*                   RUN'S EXCEPTION, REPORT AND GL OUTPUT FOR    *
+000610*                   RECORDS ALREADY PAST THE CHECKPOINT IS NOT   *
+000620*                   DESTROYED.  ALSO: AN ADDTRAN FILE THAT HITS  *
+000630*                   END OF FILE WITHOUT EVER PRESENTING A        *
+000640*                   TRAILER RECORD NOW FAILS CONTROL TOTAL       *
+000650*                   RECONCILIATION INSTEAD OF ENDING CLEAN.      *
+000660*                   REMOVED THE UNUSED TO-TOP-OF-PAGE MNEMONIC - *
+000670*                   THE REPORT CODE ADVANCES BY PAGE, NOT BY     *
+000680*                   THE C01 CHANNEL NAME.                        *
+000690*    08/09/26  RLH  THE CHECKPOINT INTERVAL OF 10 LEFT A GAP -   *
+000700*                   ADDAUD/ADDGL/ADDRPT ARE WRITTEN FOR EVERY    *
+000710*                   RECORD BUT THE CHECKPOINT ONLY MOVED EVERY   *
+000720*                   10TH ONE, SO AN ABEND BETWEEN CHECKPOINTS    *
+000730*                   MADE A RESTART REPROCESS AND RE-POST         *
+000740*                   RECORDS ALREADY FULLY WRITTEN, DOUBLE        *
+000750*                   COUNTING THEM INTO THE CONTROL TOTALS AND    *
+000760*                   DUPLICATING THEIR GL POSTINGS.  CHECKPOINTING*
+000770*                   NOW HAPPENS AFTER EVERY RECORD SO A RESTART  *
+000780*                   NEVER REPROCESSES ANYTHING ALREADY WRITTEN.  *
+000790*                   REMOVED THE UNUSED WS-ADDTRAN-EOF AND        *
+000800*                   WS-ADDCKPT-NOT-FOUND CONDITION NAMES - THE   *
+000810*                   CODE TESTS AT END AND WS-ADDCKPT-OK DIRECTLY *
+000820*                   AND NEVER REFERENCED THESE.                  *
+000830*                                                                *
+000840*****************************************************************
+000850*
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER. IBM-370.
+000890 OBJECT-COMPUTER. IBM-370.
+000900*
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT ADDTRAN-FILE ASSIGN TO ADDTRAN
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS WS-ADDTRAN-STATUS.
+000960     SELECT ADDEXC-FILE ASSIGN TO ADDEXC
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-ADDEXC-STATUS.
+000990     SELECT ADDAUD-FILE ASSIGN TO ADDAUD
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS WS-ADDAUD-STATUS.
+001020     SELECT ADDCKPT-FILE ASSIGN TO ADDCKPT
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS WS-ADDCKPT-STATUS.
+001050     SELECT ADDRPT-FILE ASSIGN TO ADDRPT
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS WS-ADDRPT-STATUS.
+001080     SELECT ADDGL-FILE ASSIGN TO ADDGL
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS WS-ADDGL-STATUS.
+001110*
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140*
+001150 FD  ADDTRAN-FILE
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE STANDARD.
+001180     COPY ADDREC.
+001190*
+001200 FD  ADDEXC-FILE
+001210     RECORDING MODE IS F
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  ADDEXC-RECORD.
+001240     05  EXC-RECORD-TYPE             PIC X(01).
+001250         88  EXC-SIZE-ERROR-RECORD        VALUE "S".
+001260         88  EXC-CONTROL-BREAK-RECORD     VALUE "C".
+001270     05  EXC-VARIABLE-DATA.
+001280         10  EXC-NUM1                PIC S9(03).
+001290         10  EXC-NUM2                PIC S9(03).
+001300         10  EXC-TRUE-TOTAL          PIC S9(08).
+001310         10  FILLER                  PIC X(14).
+001320     05  EXC-CONTROL-DATA REDEFINES EXC-VARIABLE-DATA.
+001330         10  EXC-EXPECTED-COUNT      PIC 9(06).
+001340         10  EXC-ACTUAL-COUNT        PIC 9(06).
+001350         10  EXC-EXPECTED-TOTAL      PIC S9(08).
+001360         10  EXC-ACTUAL-TOTAL        PIC S9(08).
+001370     05  EXC-REASON                  PIC X(40).
+001380     05  FILLER                      PIC X(11).
+001390*
+001400 FD  ADDAUD-FILE
+001410     RECORDING MODE IS F
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  ADDAUD-RECORD.
+001440     05  AUD-RUN-DATE                PIC 9(08).
+001450     05  AUD-RUN-TIME                PIC 9(08).
+001460     05  AUD-JOB-ID                  PIC X(08).
+001470     05  AUD-NUM1                    PIC S9(03).
+001480     05  AUD-NUM2                    PIC S9(03).
+001490     05  AUD-RESULT                  PIC S9(04).
+001500     05  FILLER                      PIC X(46).
+001510*
+001520 FD  ADDCKPT-FILE
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE STANDARD.
+001550 01  ADDCKPT-RECORD.
+001560     05  CKPT-LAST-SEQ-NO            PIC 9(06).
+001570     05  CKPT-DETAIL-COUNT           PIC 9(06).
+001580     05  CKPT-RESULT-TOTAL           PIC S9(08).
+001590     05  FILLER                      PIC X(60).
+001600*
+001610 FD  ADDRPT-FILE
+001620     RECORDING MODE IS F
+001630     LABEL RECORDS ARE STANDARD.
+001640 01  ADDRPT-RECORD                   PIC X(132).
+001650*
+001660 FD  ADDGL-FILE
+001670     RECORDING MODE IS F
+001680     LABEL RECORDS ARE STANDARD.
+001690 01  ADDGL-RECORD.
+001700     05  GL-ACCOUNT-NO               PIC 9(08).
+001710     05  GL-AMOUNT                   PIC 9(07).
+001720     05  GL-SIGN                     PIC X(01).
+001730         88  GL-DEBIT                     VALUE "+".
+001740         88  GL-CREDIT                    VALUE "-".
+001750     05  GL-POSTING-DATE             PIC 9(08).
+001760     05  FILLER                      PIC X(56).
+001770*
+001780 WORKING-STORAGE SECTION.
+001790*
+001800 01  WS-FILE-STATUSES.
+001810     05  WS-ADDTRAN-STATUS           PIC X(02).
+001820         88  WS-ADDTRAN-OK                VALUE "00".
+001830     05  WS-ADDEXC-STATUS            PIC X(02).
+001840         88  WS-ADDEXC-OK                 VALUE "00".
+001850     05  WS-ADDAUD-STATUS            PIC X(02).
+001860         88  WS-ADDAUD-OK                 VALUE "00".
+001870     05  WS-ADDCKPT-STATUS           PIC X(02).
+001880         88  WS-ADDCKPT-OK                VALUE "00".
+001890     05  WS-ADDRPT-STATUS            PIC X(02).
+001900         88  WS-ADDRPT-OK                 VALUE "00".
+001910     05  WS-ADDGL-STATUS             PIC X(02).
+001920         88  WS-ADDGL-OK                  VALUE "00".
+001930*
+001940 01  WS-SWITCHES.
+001950     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001960         88  WS-EOF                       VALUE "Y".
+001970     05  WS-SIZE-ERROR-SWITCH        PIC X(01) VALUE "N".
+001980         88  WS-SIZE-ERROR                VALUE "Y".
+001990     05  WS-ABEND-SWITCH             PIC X(01) VALUE "N".
+002000         88  WS-ABEND-REQUESTED           VALUE "Y".
+002010     05  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+002020         88  WS-RESTARTING                VALUE "Y".
+002030     05  WS-TRAILER-SWITCH           PIC X(01) VALUE "N".
+002040         88  WS-TRAILER-SEEN               VALUE "Y".
+002050*
+002060 01  WS-WORK-FIELDS.
+002070     05  NUM1                        PIC S9(03).
+002080     05  NUM2                        PIC S9(03).
+002090     05  RESULT                      PIC S9(04).
+002100     05  WS-TRUE-TOTAL               PIC S9(08).
+002110*
+002120 01  WS-RUN-IDENTIFICATION.
+002130     05  WS-RUN-DATE                 PIC 9(08).
+002140     05  WS-RUN-TIME                 PIC 9(08).
+002150     05  WS-JOB-ID                   PIC X(08).
+002160*
+002170 01  WS-CONTROL-TOTALS.
+002180     05  WS-DETAIL-COUNT             PIC 9(06) COMP VALUE ZERO.
+002190     05  WS-RESULT-TOTAL             PIC S9(08) COMP VALUE ZERO.
+002200*
+002210 01  WS-RESTART-INFO.
+002220     05  WS-RESTART-SEQ-NO           PIC 9(06) VALUE ZERO.
+002230     05  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 1.
+002240     05  WS-CHECKPOINT-COUNTER       PIC 9(04) COMP VALUE ZERO.
+002250*
+002260 01  WS-REPORT-CONTROLS.
+002270     05  WS-PAGE-COUNT               PIC 9(04) COMP VALUE ZERO.
+002280     05  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+002290     05  WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 50.
+002300*
+002310 01  WS-RPT-HEADER-1.
+002320     05  FILLER                      PIC X(10) VALUE SPACES.
+002330     05  H1-PROGRAM-LABEL            PIC X(26)
+002340         VALUE "PROGRAM: ADD-TWO-NUMBERS".
+002350     05  FILLER                      PIC X(20) VALUE SPACES.
+002360     05  H1-DATE-LABEL               PIC X(11) VALUE "RUN DATE: ".
+002370     05  H1-RUN-DATE                 PIC X(10).
+002380     05  FILLER                      PIC X(10) VALUE SPACES.
+002390     05  H1-PAGE-LABEL               PIC X(06) VALUE "PAGE: ".
+002400     05  H1-PAGE-NO                  PIC ZZZ9.
+002410     05  FILLER                      PIC X(35) VALUE SPACES.
+002420*
+002430 01  WS-RPT-HEADER-2.
+002440     05  FILLER                      PIC X(10) VALUE SPACES.
+002450     05  FILLER                      PIC X(10) VALUE "NUM1".
+002460     05  FILLER                      PIC X(10) VALUE "NUM2".
+002470     05  FILLER                      PIC X(10) VALUE "RESULT".
+002480     05  FILLER                      PIC X(92) VALUE SPACES.
+002490*
+002500 01  WS-RPT-DETAIL-LINE.
+002510     05  FILLER                      PIC X(10) VALUE SPACES.
+002520     05  D-NUM1                      PIC ---9.
+002530     05  FILLER                      PIC X(06) VALUE SPACES.
+002540     05  D-NUM2                      PIC ---9.
+002550     05  FILLER                      PIC X(06) VALUE SPACES.
+002560     05  D-RESULT                    PIC ----9.
+002570     05  FILLER                      PIC X(05) VALUE SPACES.
+002580     05  FILLER                      PIC X(92) VALUE SPACES.
+002590*
+002600 01  WS-RPT-SUMMARY-LINE.
+002610     05  FILLER                      PIC X(10) VALUE SPACES.
+002620     05  S-COUNT-LABEL               PIC X(14)
+002630         VALUE "RECORD COUNT: ".
+002640     05  S-RECORD-COUNT              PIC ZZZ,ZZ9.
+002650     05  FILLER                      PIC X(10) VALUE SPACES.
+002660     05  S-TOTAL-LABEL               PIC X(13)
+002670         VALUE "GRAND TOTAL: ".
+002680     05  S-GRAND-TOTAL               PIC -ZZZ,ZZZ,ZZ9.
+002690     05  FILLER                      PIC X(66) VALUE SPACES.
+002700*
+002710 LINKAGE SECTION.
+002720*
+002730 01  LS-PARM-INFO.
+002740     05  LS-PARM-LENGTH              PIC S9(04) COMP.
+002750     05  LS-PARM-TEXT                PIC X(08).
+002760*
+002770 PROCEDURE DIVISION USING LS-PARM-INFO.
+002780*
+002790*****************************************************************
+002800*    0000-MAINLINE                                              *
+002810*    CONTROLS OVERALL FLOW OF THE BATCH RUN.                    *
+002820*****************************************************************
+002830 0000-MAINLINE.
+002840     PERFORM 1000-INITIALIZE
+002850         THRU 1000-INITIALIZE-EXIT.
+002860     PERFORM 2000-PROCESS-RECORD
+002870         THRU 2000-PROCESS-RECORD-EXIT
+002880         UNTIL WS-EOF.
+002890     PERFORM 9000-TERMINATE
+002900         THRU 9000-TERMINATE-EXIT.
+002910     STOP RUN.
+002920*
+002930*****************************************************************
+002940*    1000-INITIALIZE                                            *
+002950*    OPENS FILES, ESTABLISHES THE RUN ID, CHECKS FOR A          *
+002960*    RESTART, PRINTS THE FIRST REPORT PAGE HEADER AND PRIMES    *
+002970*    THE READ LOOP.                                              *
+002980*****************************************************************
+002990 1000-INITIALIZE.
+003000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003010     ACCEPT WS-RUN-TIME FROM TIME.
+003020     IF LS-PARM-LENGTH GREATER THAN ZERO
+003030         MOVE LS-PARM-TEXT TO WS-JOB-ID
+003040     ELSE
+003050         STRING WS-RUN-DATE(3:6) DELIMITED BY SIZE
+003060             WS-RUN-TIME(1:2) DELIMITED BY SIZE
+003070             INTO WS-JOB-ID
+003080     END-IF.
+003090     PERFORM 1050-CHECK-RESTART
+003100         THRU 1050-CHECK-RESTART-EXIT.
+003110     OPEN INPUT ADDTRAN-FILE.
+003120     IF NOT WS-ADDTRAN-OK
+003130         DISPLAY "ADD-TWO-NUMBERS: UNABLE TO OPEN ADDTRAN"
+003140         DISPLAY "FILE STATUS IS " WS-ADDTRAN-STATUS
+003150         MOVE "Y" TO WS-EOF-SWITCH
+003160     END-IF.
+003170     IF WS-RESTARTING
+003180         OPEN EXTEND ADDEXC-FILE
+003190     ELSE
+003200         OPEN OUTPUT ADDEXC-FILE
+003210     END-IF.
+003220     IF NOT WS-ADDEXC-OK
+003230         DISPLAY "ADD-TWO-NUMBERS: UNABLE TO OPEN ADDEXC"
+003240         DISPLAY "FILE STATUS IS " WS-ADDEXC-STATUS
+003250         MOVE "Y" TO WS-EOF-SWITCH
+003260     END-IF.
+003270     OPEN EXTEND ADDAUD-FILE.
+003280     IF NOT WS-ADDAUD-OK
+003290         DISPLAY "ADD-TWO-NUMBERS: UNABLE TO OPEN ADDAUD"
+003300         DISPLAY "FILE STATUS IS " WS-ADDAUD-STATUS
+003310         MOVE "Y" TO WS-EOF-SWITCH
+003320     END-IF.
+003330     IF WS-RESTARTING
+003340         OPEN EXTEND ADDRPT-FILE
+003350     ELSE
+003360         OPEN OUTPUT ADDRPT-FILE
+003370     END-IF.
+003380     IF NOT WS-ADDRPT-OK
+003390         DISPLAY "ADD-TWO-NUMBERS: UNABLE TO OPEN ADDRPT"
+003400         DISPLAY "FILE STATUS IS " WS-ADDRPT-STATUS
+003410         MOVE "Y" TO WS-EOF-SWITCH
+003420     END-IF.
+003430     IF WS-RESTARTING
+003440         OPEN EXTEND ADDGL-FILE
+003450     ELSE
+003460         OPEN OUTPUT ADDGL-FILE
+003470     END-IF.
+003480     IF NOT WS-ADDGL-OK
+003490         DISPLAY "ADD-TWO-NUMBERS: UNABLE TO OPEN ADDGL"
+003500         DISPLAY "FILE STATUS IS " WS-ADDGL-STATUS
+003510         MOVE "Y" TO WS-EOF-SWITCH
+003520     END-IF.
+003530     PERFORM 3000-WRITE-REPORT-HEADER
+003540         THRU 3000-WRITE-REPORT-HEADER-EXIT.
+003550     PERFORM 2100-READ-ADDTRAN
+003560         THRU 2100-READ-ADDTRAN-EXIT.
+003570 1000-INITIALIZE-EXIT.
+003580     EXIT.
+003590*
+003600*****************************************************************
+003610*    1050-CHECK-RESTART                                         *
+003620*    LOOKS FOR A CHECKPOINT FROM A PRIOR RUN THAT DID NOT       *
+003630*    FINISH.  IF ONE IS FOUND, RESUMES PAST THE LAST RECORD     *
+003640*    PROCESSED AND RELOADS THE RUNNING CONTROL TOTALS.          *
+003650*****************************************************************
+003660 1050-CHECK-RESTART.
+003670     OPEN INPUT ADDCKPT-FILE.
+003680     IF WS-ADDCKPT-OK
+003690         READ ADDCKPT-FILE
+003700             AT END
+003710                 CONTINUE
+003720         END-READ
+003730         IF CKPT-LAST-SEQ-NO GREATER THAN ZERO
+003740             MOVE CKPT-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+003750             MOVE CKPT-DETAIL-COUNT TO WS-DETAIL-COUNT
+003760             MOVE CKPT-RESULT-TOTAL TO WS-RESULT-TOTAL
+003770             MOVE "Y" TO WS-RESTART-SWITCH
+003780             DISPLAY "ADD-TWO-NUMBERS: RESTARTING AFTER SEQ "
+003790                 CKPT-LAST-SEQ-NO
+003800         END-IF
+003810         CLOSE ADDCKPT-FILE
+003820     END-IF.
+003830 1050-CHECK-RESTART-EXIT.
+003840     EXIT.
+003850*
+003860*****************************************************************
+003870*    2000-PROCESS-RECORD                                        *
+003880*    DISPATCHES A DETAIL RECORD TO THE ADD LOGIC OR A TRAILER   *
+003890*    RECORD TO CONTROL TOTAL RECONCILIATION, THEN READS THE     *
+003900*    NEXT RECORD.  DETAIL RECORDS ALREADY COVERED BY A PRIOR    *
+003910*    CHECKPOINT ARE SKIPPED WITHOUT REPROCESSING.                *
+003920*****************************************************************
+003930 2000-PROCESS-RECORD.
+003940     IF AT-DETAIL-RECORD
+003950         IF WS-RESTARTING
+003960                 AND AT-SEQ-NO NOT GREATER THAN WS-RESTART-SEQ-NO
+003970             CONTINUE
+003980         ELSE
+003990             PERFORM 2200-PROCESS-DETAIL
+004000                 THRU 2200-PROCESS-DETAIL-EXIT
+004010         END-IF
+004020     ELSE
+004030         IF AT-TRAILER-RECORD
+004040             PERFORM 2800-RECONCILE-TOTALS
+004050                 THRU 2800-RECONCILE-TOTALS-EXIT
+004060             MOVE "Y" TO WS-EOF-SWITCH
+004070         END-IF
+004080     END-IF.
+004090     IF NOT WS-EOF
+004100         PERFORM 2100-READ-ADDTRAN
+004110             THRU 2100-READ-ADDTRAN-EXIT
+004120     END-IF.
+004130 2000-PROCESS-RECORD-EXIT.
+004140     EXIT.
+004150*
+004160*****************************************************************
+004170*    2100-READ-ADDTRAN                                          *
+004180*    READS THE NEXT TRANSACTION RECORD, SETS EOF SWITCH.        *
+004190*****************************************************************
+004200 2100-READ-ADDTRAN.
+004210     READ ADDTRAN-FILE
+004220         AT END
+004230             MOVE "Y" TO WS-EOF-SWITCH
+004240     END-READ.
+004250 2100-READ-ADDTRAN-EXIT.
+004260     EXIT.
+004270*
+004280*****************************************************************
+004290*    2200-PROCESS-DETAIL                                        *
+004300*    COMPUTES RESULT FOR ONE TRANSACTION AND ROLLS IT INTO THE  *
+004310*    BATCH CONTROL TOTALS.  RECORDS THAT WOULD OVERFLOW RESULT  *
+004320*    ARE DIVERTED TO THE EXCEPTION FILE AND ARE NOT POSTED.     *
+004330*    POSTED RESULTS ARE ALSO FED TO THE GL INTERFACE FILE.      *
+004340*    A CHECKPOINT IS TAKEN AFTER EVERY RECORD (WS-CHECKPOINT-   *
+004350*    INTERVAL IS 1) SO A RESTART NEVER REPROCESSES A RECORD     *
+004360*    WHOSE OUTPUTS WERE ALREADY WRITTEN.                         *
+004370*****************************************************************
+004380 2200-PROCESS-DETAIL.
+004390     MOVE AT-NUM1 TO NUM1.
+004400     MOVE AT-NUM2 TO NUM2.
+004410     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+004420     ADD 1 TO WS-DETAIL-COUNT.
+004430     PERFORM 2500-ADD-NUMBERS
+004440         THRU 2500-ADD-NUMBERS-EXIT.
+004450     IF WS-SIZE-ERROR
+004460         PERFORM 2600-WRITE-EXCEPTION
+004470             THRU 2600-WRITE-EXCEPTION-EXIT
+004480     ELSE
+004490         ADD RESULT TO WS-RESULT-TOTAL
+004500         PERFORM 2700-WRITE-AUDIT
+004510             THRU 2700-WRITE-AUDIT-EXIT
+004520         PERFORM 2750-WRITE-GL-RECORD
+004530             THRU 2750-WRITE-GL-RECORD-EXIT
+004540         PERFORM 3100-WRITE-DETAIL-LINE
+004550             THRU 3100-WRITE-DETAIL-LINE-EXIT
+004560     END-IF.
+004570     ADD 1 TO WS-CHECKPOINT-COUNTER.
+004580     IF WS-CHECKPOINT-COUNTER NOT LESS THAN WS-CHECKPOINT-INTERVAL
+004590         PERFORM 2900-WRITE-CHECKPOINT
+004600             THRU 2900-WRITE-CHECKPOINT-EXIT
+004610         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+004620     END-IF.
+004630 2200-PROCESS-DETAIL-EXIT.
+004640     EXIT.
+004650*
+004660*****************************************************************
+004670*    2500-ADD-NUMBERS                                           *
+004680*    CALLS THE SHARED ADDNUM SUBPROGRAM TO ADD NUM1 TO NUM2     *
+004690*    GIVING RESULT FOR THE CURRENT RECORD.  ON SIZE ERROR THE   *
+004700*    RECORD IS FLAGGED AND RESULT IS NOT TRUSTED BY THE CALLER. *
+004710*****************************************************************
+004720 2500-ADD-NUMBERS.
+004730     CALL "ADDNUM" USING NUM1 NUM2 RESULT
+004740         WS-SIZE-ERROR-SWITCH WS-TRUE-TOTAL.
+004750 2500-ADD-NUMBERS-EXIT.
+004760     EXIT.
+004770*
+004780*****************************************************************
+004790*    2600-WRITE-EXCEPTION                                       *
+004800*    WRITES ONE RECORD TO THE EXCEPTION FILE FOR A TRANSACTION  *
+004810*    WHOSE RESULT WOULD HAVE OVERFLOWED PIC 9(04).              *
+004820*****************************************************************
+004830 2600-WRITE-EXCEPTION.
+004840     MOVE "S" TO EXC-RECORD-TYPE.
+004850     MOVE NUM1 TO EXC-NUM1.
+004860     MOVE NUM2 TO EXC-NUM2.
+004870     MOVE WS-TRUE-TOTAL TO EXC-TRUE-TOTAL.
+004880     MOVE "RESULT FIELD OVERFLOW - NOT POSTED" TO EXC-REASON.
+004890     WRITE ADDEXC-RECORD.
+004900 2600-WRITE-EXCEPTION-EXIT.
+004910     EXIT.
+004920*
+004930*****************************************************************
+004940*    2700-WRITE-AUDIT                                           *
+004950*    APPENDS ONE RECORD TO THE AUDIT TRAIL FOR A SUCCESSFULLY   *
+004960*    POSTED CALCULATION.                                        *
+004970*****************************************************************
+004980 2700-WRITE-AUDIT.
+004990     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+005000     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+005010     MOVE WS-JOB-ID TO AUD-JOB-ID.
+005020     MOVE NUM1 TO AUD-NUM1.
+005030     MOVE NUM2 TO AUD-NUM2.
+005040     MOVE RESULT TO AUD-RESULT.
+005050     WRITE ADDAUD-RECORD.
+005060 2700-WRITE-AUDIT-EXIT.
+005070     EXIT.
+005080*
+005090*****************************************************************
+005100*    2750-WRITE-GL-RECORD                                       *
+005110*    WRITES ONE RECORD TO THE GL INTERFACE FILE FOR A           *
+005120*    SUCCESSFULLY POSTED RESULT - THE ACCOUNT THE TRANSACTION   *
+005130*    CARRIES, THE UNSIGNED AMOUNT, A SEPARATE SIGN AND THE RUN  *
+005140*    DATE - SO THE NIGHTLY GL PICKUP CAN POST DEBITS AND        *
+005150*    CREDITS WITHOUT PARSING AN EMBEDDED SIGN.                   *
+005160*****************************************************************
+005170 2750-WRITE-GL-RECORD.
+005180     MOVE AT-ACCOUNT-NO TO GL-ACCOUNT-NO.
+005190     MOVE WS-RUN-DATE TO GL-POSTING-DATE.
+005200     IF RESULT LESS THAN ZERO
+005210         MOVE "-" TO GL-SIGN
+005220         COMPUTE GL-AMOUNT = RESULT * -1
+005230     ELSE
+005240         MOVE "+" TO GL-SIGN
+005250         MOVE RESULT TO GL-AMOUNT
+005260     END-IF.
+005270     WRITE ADDGL-RECORD.
+005280 2750-WRITE-GL-RECORD-EXIT.
+005290     EXIT.
+005300*
+005310*****************************************************************
+005320*    2800-RECONCILE-TOTALS                                      *
+005330*    COMPARES THE RUNNING RECORD COUNT AND RESULT TOTAL AGAINST *
+005340*    THE BATCH TRAILER.  A MISMATCH IS FLAGGED TO THE           *
+005350*    EXCEPTION FILE AND REQUESTS AN ABEND RETURN CODE.          *
+005360*****************************************************************
+005370 2800-RECONCILE-TOTALS.
+005380     MOVE "Y" TO WS-TRAILER-SWITCH.
+005390     IF WS-DETAIL-COUNT NOT EQUAL AT-TRAILER-COUNT
+005400             OR WS-RESULT-TOTAL NOT EQUAL AT-TRAILER-TOTAL
+005410         MOVE "C" TO EXC-RECORD-TYPE
+005420         MOVE AT-TRAILER-COUNT TO EXC-EXPECTED-COUNT
+005430         MOVE WS-DETAIL-COUNT TO EXC-ACTUAL-COUNT
+005440         MOVE AT-TRAILER-TOTAL TO EXC-EXPECTED-TOTAL
+005450         MOVE WS-RESULT-TOTAL TO EXC-ACTUAL-TOTAL
+005460         MOVE "BATCH CONTROL TOTALS DO NOT RECONCILE" TO
+005470             EXC-REASON
+005480         WRITE ADDEXC-RECORD
+005490         MOVE "Y" TO WS-ABEND-SWITCH
+005500         DISPLAY "ADD-TWO-NUMBERS: CONTROL TOTAL MISMATCH"
+005510         DISPLAY "  EXPECTED COUNT " AT-TRAILER-COUNT
+005520             " ACTUAL COUNT " WS-DETAIL-COUNT
+005530         DISPLAY "  EXPECTED TOTAL " AT-TRAILER-TOTAL
+005540             " ACTUAL TOTAL " WS-RESULT-TOTAL
+005550     END-IF.
+005560 2800-RECONCILE-TOTALS-EXIT.
+005570     EXIT.
+005580*
+005590*****************************************************************
+005600*    2850-NO-TRAILER-FOUND                                      *
+005610*    ADDTRAN HIT END OF FILE WITHOUT EVER PRESENTING A TRAILER  *
+005620*    RECORD - THE SAME "DROPPED RECORD" EXPOSURE CONTROL TOTAL  *
+005630*    RECONCILIATION EXISTS TO CATCH.  FLAGS THE EXCEPTION FILE  *
+005640*    AND REQUESTS AN ABEND RETURN CODE THE SAME AS A COUNT OR   *
+005650*    TOTAL MISMATCH WOULD.                                       *
+005660*****************************************************************
+005670 2850-NO-TRAILER-FOUND.
+005680     MOVE "C" TO EXC-RECORD-TYPE.
+005690     MOVE ZERO TO EXC-EXPECTED-COUNT.
+005700     MOVE WS-DETAIL-COUNT TO EXC-ACTUAL-COUNT.
+005710     MOVE ZERO TO EXC-EXPECTED-TOTAL.
+005720     MOVE WS-RESULT-TOTAL TO EXC-ACTUAL-TOTAL.
+005730     MOVE "ADDTRAN ENDED WITHOUT A TRAILER RECORD" TO EXC-REASON.
+005740     WRITE ADDEXC-RECORD.
+005750     MOVE "Y" TO WS-ABEND-SWITCH.
+005760     DISPLAY "ADD-TWO-NUMBERS: ADDTRAN ENDED WITHOUT A TRAILER".
+005770     DISPLAY "  RECORD - BATCH CANNOT BE RECONCILED".
+005780 2850-NO-TRAILER-FOUND-EXIT.
+005790     EXIT.
+005800*
+005810*****************************************************************
+005820*    2900-WRITE-CHECKPOINT                                      *
+005830*    SAVES THE KEY OF THE LAST RECORD PROCESSED AND THE         *
+005840*    RUNNING CONTROL TOTALS SO THE RUN CAN BE RESUMED.          *
+005850*****************************************************************
+005860 2900-WRITE-CHECKPOINT.
+005870     MOVE AT-SEQ-NO TO CKPT-LAST-SEQ-NO.
+005880     MOVE WS-DETAIL-COUNT TO CKPT-DETAIL-COUNT.
+005890     MOVE WS-RESULT-TOTAL TO CKPT-RESULT-TOTAL.
+005900     OPEN OUTPUT ADDCKPT-FILE.
+005910     WRITE ADDCKPT-RECORD.
+005920     CLOSE ADDCKPT-FILE.
+005930 2900-WRITE-CHECKPOINT-EXIT.
+005940     EXIT.
+005950*
+005960*****************************************************************
+005970*    3000-WRITE-REPORT-HEADER                                   *
+005980*    STARTS A NEW REPORT PAGE WITH THE PROGRAM NAME, RUN DATE,  *
+005990*    PAGE NUMBER AND COLUMN TITLES.                              *
+006000*****************************************************************
+006010 3000-WRITE-REPORT-HEADER.
+006020     ADD 1 TO WS-PAGE-COUNT.
+006030     STRING WS-RUN-DATE(5:2) "/" DELIMITED BY SIZE
+006040         WS-RUN-DATE(7:2) "/" DELIMITED BY SIZE
+006050         WS-RUN-DATE(1:4) DELIMITED BY SIZE
+006060         INTO H1-RUN-DATE.
+006070     MOVE WS-PAGE-COUNT TO H1-PAGE-NO.
+006080     WRITE ADDRPT-RECORD FROM WS-RPT-HEADER-1
+006090         AFTER ADVANCING PAGE.
+006100     WRITE ADDRPT-RECORD FROM WS-RPT-HEADER-2
+006110         AFTER ADVANCING 2 LINES.
+006120     MOVE ZERO TO WS-LINE-COUNT.
+006130 3000-WRITE-REPORT-HEADER-EXIT.
+006140     EXIT.
+006150*
+006160*****************************************************************
+006170*    3100-WRITE-DETAIL-LINE                                     *
+006180*    PRINTS ONE NUM1/NUM2/RESULT DETAIL LINE, STARTING A NEW    *
+006190*    PAGE FIRST IF THE CURRENT PAGE IS FULL.                    *
+006200*****************************************************************
+006210 3100-WRITE-DETAIL-LINE.
+006220     IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES-PER-PAGE
+006230         PERFORM 3000-WRITE-REPORT-HEADER
+006240             THRU 3000-WRITE-REPORT-HEADER-EXIT
+006250     END-IF.
+006260     MOVE NUM1 TO D-NUM1.
+006270     MOVE NUM2 TO D-NUM2.
+006280     MOVE RESULT TO D-RESULT.
+006290     WRITE ADDRPT-RECORD FROM WS-RPT-DETAIL-LINE
+006300         AFTER ADVANCING 1 LINE.
+006310     ADD 1 TO WS-LINE-COUNT.
+006320 3100-WRITE-DETAIL-LINE-EXIT.
+006330     EXIT.
+006340*
+006350*****************************************************************
+006360*    3200-WRITE-REPORT-SUMMARY                                  *
+006370*    PRINTS THE FINAL RECORD COUNT AND GRAND TOTAL LINE.        *
+006380*****************************************************************
+006390 3200-WRITE-REPORT-SUMMARY.
+006400     MOVE WS-DETAIL-COUNT TO S-RECORD-COUNT.
+006410     MOVE WS-RESULT-TOTAL TO S-GRAND-TOTAL.
+006420     WRITE ADDRPT-RECORD FROM WS-RPT-SUMMARY-LINE
+006430         AFTER ADVANCING 2 LINES.
+006440 3200-WRITE-REPORT-SUMMARY-EXIT.
+006450     EXIT.
+006460*
+006470*****************************************************************
+006480*    9000-TERMINATE                                             *
+006490*    PRINTS THE REPORT SUMMARY, CLOSES FILES, CLEARS A          *
+006500*    COMPLETED RUN'S CHECKPOINT AND SETS THE STEP RETURN CODE.  *
+006510*    IF ADDTRAN NEVER PRESENTED A TRAILER RECORD, THE RUN IS    *
+006520*    FLAGGED AS A CONTROL TOTAL FAILURE BEFORE IT IS CLOSED OUT. *
+006530*****************************************************************
+006540 9000-TERMINATE.
+006550     IF NOT WS-TRAILER-SEEN
+006560         PERFORM 2850-NO-TRAILER-FOUND
+006570             THRU 2850-NO-TRAILER-FOUND-EXIT
+006580     END-IF.
+006590     PERFORM 3200-WRITE-REPORT-SUMMARY
+006600         THRU 3200-WRITE-REPORT-SUMMARY-EXIT.
+006610     CLOSE ADDTRAN-FILE.
+006620     CLOSE ADDEXC-FILE.
+006630     CLOSE ADDAUD-FILE.
+006640     CLOSE ADDRPT-FILE.
+006650     CLOSE ADDGL-FILE.
+006660     IF WS-ABEND-REQUESTED
+006670         MOVE 16 TO RETURN-CODE
+006680     ELSE
+006690         MOVE ZERO TO CKPT-LAST-SEQ-NO
+006700         MOVE ZERO TO CKPT-DETAIL-COUNT
+006710         MOVE ZERO TO CKPT-RESULT-TOTAL
+006720         OPEN OUTPUT ADDCKPT-FILE
+006730         WRITE ADDCKPT-RECORD
+006740         CLOSE ADDCKPT-FILE
+006750     END-IF.
+006760 9000-TERMINATE-EXIT.
+006770     EXIT.
 
