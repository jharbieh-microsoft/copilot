@@ -0,0 +1,81 @@
+//ADDTWO   JOB (ACCTNO,ROOM),'R L HARMON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************
+//*  ADDTWO  -  DAILY ADD-TWO-NUMBERS BATCH RUN            *
+//*                                                        *
+//*  STEP010  RUNS ADD-TWO-NUMBERS AGAINST THE DAY'S       *
+//*           ADDTRAN TRANSACTION FILE AND PRODUCES THE    *
+//*           AUDIT TRAIL, EXCEPTION REPORT, CHECKPOINT    *
+//*           AND PRINTED REPORT DATA SETS.                *
+//*  STEP020  VALIDATES THE REPORT AND EXCEPTION OUTPUT,    *
+//*           BUT ONLY WHEN STEP010 COMES BACK RC 0 - A     *
+//*           NON-ZERO RETURN CODE (CONTROL TOTAL BREAK OR  *
+//*           OPEN FAILURE) SKIPS VALIDATION SO IT NEVER    *
+//*           RUNS AGAINST A BAD OR HALF WRITTEN REPORT.    *
+//*                                                        *
+//*  MODIFICATION HISTORY                                  *
+//*  ---------------------                                 *
+//*  08/09/26  RLH  ORIGINAL JCL WRAPPER FOR ADD-TWO-NUMBERS*
+//*  08/09/26  RLH  ADDED ADDGL DD TO STEP010 - ADD-TWO-    *
+//*                 NUMBERS NOW OPENS A GL EXPORT FEED THAT *
+//*                 HAD NO DD CARD.  DROPPED THE JOB-LEVEL   *
+//*                 COND, WHICH WAS FLUSHING STEP020 OUT-    *
+//*                 RIGHT ON A STEP010 FAILURE AND NEVER     *
+//*                 LETTING THE ELSE LEG OF THE IF/THEN/     *
+//*                 ELSE BELOW RUN.                           *
+//*  08/09/26  RLH  ADDEXC/ADDRPT/ADDGL WERE ALLOCATED NEW    *
+//*                 AND CATALOGED ON EVERY SUBMISSION, SO A   *
+//*                 RESTARTED RUN'S OPEN EXTEND IN STEP010    *
+//*                 WAS HANDED AN EMPTY DATA SET INSTEAD OF   *
+//*                 THE ONE THE ABENDED RUN LEFT BEHIND.       *
+//*                 SWITCHED ALL THREE TO FIXED DSNS WITH     *
+//*                 DISP=MOD, THE SAME WAY ADDAUD ALREADY     *
+//*                 WORKS - ADD-TWO-NUMBERS ITSELF STILL      *
+//*                 OPENS OUTPUT (TRUNCATING) ON A NORMAL RUN *
+//*                 AND EXTEND (APPENDING) ON A RESTART.       *
+//*  08/09/26  RLH  DISP=MOD ALONE DEFAULTS TO A NORMAL        *
+//*                 DISPOSITION OF KEEP, NOT CATLG, SO THE     *
+//*                 FIRST-EVER RUN LEFT ADDEXC/ADDRPT/ADDGL    *
+//*                 ALLOCATED BUT UNCATALOGED - STEP020'S      *
+//*                 DISP=SHR CARDS COULD NEVER FIND THEM, AND  *
+//*                 THE NEXT DAY'S STEP010 HIT THE SAME GAP    *
+//*                 AGAIN.  CHANGED ALL THREE TO                *
+//*                 DISP=(MOD,CATLG,CATLG) SO THEY CATALOG ON   *
+//*                 THE FIRST RUN AND STAY CATALOGED AFTER.     *
+//*********************************************************
+//*
+//STEP010  EXEC PGM=ADDTWO,PARM='DAILYRUN',REGION=0M
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADDTRAN  DD DSN=PROD.FINANCE.ADDTRAN,DISP=SHR
+//ADDEXC   DD DSN=PROD.FINANCE.ADDEXC,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ADDAUD   DD DSN=PROD.FINANCE.ADDAUD,DISP=MOD
+//ADDCKPT  DD DSN=PROD.FINANCE.ADDCKPT,DISP=OLD
+//ADDRPT   DD DSN=PROD.FINANCE.ADDRPT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//ADDGL    DD DSN=PROD.FINANCE.ADDGL,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  RUN THE VALIDATION STEP ONLY WHEN THE ADD-TWO-NUMBERS
+//*  STEP POSTED A CLEAN (RC=0) COMPLETION.
+//*
+//STEPIF   IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=ADDVAL,REGION=0M
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADDRPT   DD DSN=PROD.FINANCE.ADDRPT,DISP=SHR
+//ADDEXC   DD DSN=PROD.FINANCE.ADDEXC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//STEP020  EXEC PGM=IEFBR14
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP010 FAILED - SKIPPING VALIDATION.  SEE ADDEXC AND
+//*  SYSOUT ABOVE FOR THE CONTROL TOTAL OR SIZE ERROR DETAIL.
+//*
+//         ENDIF
+//
