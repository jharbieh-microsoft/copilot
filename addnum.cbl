@@ -0,0 +1,64 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADDNUM.
+000030 AUTHOR. R-L-HARMON.
+000040 INSTALLATION. FINANCE-SYSTEMS-DEVELOPMENT.
+000050 DATE-WRITTEN. 08/09/26.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ---------------------                                      *
+000110*    08/09/26  RLH  FACTORED OUT OF ADD-TWO-NUMBERS SO THE       *
+000120*                   BATCH RUN AND THE ONLINE MAINTENANCE         *
+000130*                   SCREEN (ADDSCRN) SHARE ONE COPY OF THE       *
+000140*                   ADD LOGIC AND ITS ON SIZE ERROR HANDLING.    *
+000150*    08/09/26  RLH  WIDENED LS-NUM1/LS-NUM2/LS-RESULT TO        *
+000160*                   SIGNED FIELDS SO REVERSALS AND NEGATIVE      *
+000170*                   ADJUSTMENTS FOR GL POSTING CAN BE ADDED.     *
+000180*    08/09/26  RLH  NOTE: WITH LS-NUM1/LS-NUM2 AT PIC S9(03)     *
+000190*                   AND LS-RESULT AT PIC S9(04), THE LARGEST     *
+000200*                   POSSIBLE SUM (+/-1998) NEVER REACHES         *
+000210*                   LS-RESULT'S +/-9999 LIMIT, SO THE ON SIZE    *
+000220*                   ERROR BELOW CANNOT FIRE AGAINST ANY DATA     *
+000230*                   THIS FILE LAYOUT CAN CARRY.  LEFT IN PLACE   *
+000240*                   AS A GUARD AGAINST A FUTURE WIDENING OF      *
+000250*                   LS-NUM1/LS-NUM2 WITHOUT A MATCHING WIDENING  *
+000260*                   OF LS-RESULT - NOT CURRENTLY LIVE CODE.      *
+000270*                                                                *
+000280*****************************************************************
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-370.
+000330 OBJECT-COMPUTER. IBM-370.
+000340*
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370*
+000380 LINKAGE SECTION.
+000390*
+000400 01  LS-NUM1                         PIC S9(03).
+000410 01  LS-NUM2                         PIC S9(03).
+000420 01  LS-RESULT                       PIC S9(04).
+000430 01  LS-SIZE-ERROR-SWITCH            PIC X(01).
+000440     88  LS-SIZE-ERROR                    VALUE "Y".
+000450 01  LS-TRUE-TOTAL                   PIC S9(08).
+000460*
+000470 PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-RESULT
+000480         LS-SIZE-ERROR-SWITCH LS-TRUE-TOTAL.
+000490*
+000500*****************************************************************
+000510*    0000-MAINLINE                                              *
+000520*    ADDS LS-NUM1 TO LS-NUM2 GIVING LS-RESULT.  ON SIZE ERROR   *
+000530*    THE CALLER IS TOLD VIA LS-SIZE-ERROR-SWITCH AND GIVEN THE  *
+000540*    TRUE (UNTRUNCATED) TOTAL IN LS-TRUE-TOTAL.                 *
+000550*****************************************************************
+000560 0000-MAINLINE.
+000570     MOVE "N" TO LS-SIZE-ERROR-SWITCH.
+000580     ADD LS-NUM1 TO LS-NUM2 GIVING LS-RESULT
+000590         ON SIZE ERROR
+000600             MOVE "Y" TO LS-SIZE-ERROR-SWITCH
+000610             COMPUTE LS-TRUE-TOTAL = LS-NUM1 + LS-NUM2
+000620     END-ADD.
+000630     GOBACK.
+
