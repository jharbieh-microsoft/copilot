@@ -0,0 +1,213 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADDVAL.
+000030 AUTHOR. R-L-HARMON.
+000040 INSTALLATION. FINANCE-SYSTEMS-DEVELOPMENT.
+000050 DATE-WRITTEN. 08/09/26.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    VALIDATES THE OUTPUT OF AN ADD-TWO-NUMBERS RUN BEFORE THE  *
+000100*    REPORT IS RELEASED TO DISTRIBUTION.  RUN AS STEP020 OF     *
+000110*    ADDTWO, ONLY WHEN STEP010 COMES BACK RC 0.  CONFIRMS THE   *
+000120*    PRINTED REPORT (ADDRPT) IS NOT EMPTY AND COUNTS ANY        *
+000130*    RECORDS ON THE EXCEPTION FILE (ADDEXC) - A REPORT WITH NO  *
+000140*    DETAIL LINES OR ANY EXCEPTION RECORDS AT ALL IS FLAGGED    *
+000150*    WITH A NON-ZERO RETURN CODE FOR OPERATIONS TO FOLLOW UP.   *
+000160*                                                                *
+000170*    MODIFICATION HISTORY                                       *
+000180*    ---------------------                                      *
+000190*    08/09/26  RLH  ORIGINAL PROGRAM - ADDTWO'S STEP020 WAS     *
+000200*                   CALLING THIS PROGRAM BEFORE IT EXISTED.     *
+000210*                                                                *
+000220*****************************************************************
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280*
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT ADDRPT-FILE ASSIGN TO ADDRPT
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-ADDRPT-STATUS.
+000340     SELECT ADDEXC-FILE ASSIGN TO ADDEXC
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-ADDEXC-STATUS.
+000370*
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400*
+000410 FD  ADDRPT-FILE
+000420     RECORDING MODE IS F
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  ADDRPT-RECORD                   PIC X(133).
+000450*
+000460 FD  ADDEXC-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  ADDEXC-RECORD.
+000500     05  EXC-RECORD-TYPE             PIC X(01).
+000510     05  FILLER                      PIC X(79).
+000520*
+000530 WORKING-STORAGE SECTION.
+000540*
+000550 01  WS-FILE-STATUSES.
+000560     05  WS-ADDRPT-STATUS            PIC X(02).
+000570         88  WS-ADDRPT-OK                 VALUE "00".
+000580         88  WS-ADDRPT-EOF                VALUE "10".
+000590     05  WS-ADDEXC-STATUS            PIC X(02).
+000600         88  WS-ADDEXC-OK                 VALUE "00".
+000610         88  WS-ADDEXC-EOF                VALUE "10".
+000620*
+000630 01  WS-SWITCHES.
+000640     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000650         88  WS-EOF                       VALUE "Y".
+000660     05  WS-OPEN-ERROR-SWITCH        PIC X(01) VALUE "N".
+000670         88  WS-OPEN-ERROR                VALUE "Y".
+000680*
+000690 01  WS-COUNTS.
+000700     05  WS-RPT-RECORD-COUNT         PIC 9(06) COMP VALUE ZERO.
+000710     05  WS-EXC-RECORD-COUNT         PIC 9(06) COMP VALUE ZERO.
+000720*
+000730 PROCEDURE DIVISION.
+000740*
+000750*****************************************************************
+000760*    0000-MAINLINE                                              *
+000770*    CONTROLS OVERALL FLOW OF THE VALIDATION RUN.               *
+000780*****************************************************************
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE
+000810         THRU 1000-INITIALIZE-EXIT.
+000820     IF NOT WS-OPEN-ERROR
+000830         PERFORM 2000-VALIDATE-REPORT
+000840             THRU 2000-VALIDATE-REPORT-EXIT
+000850         PERFORM 3000-VALIDATE-EXCEPTIONS
+000860             THRU 3000-VALIDATE-EXCEPTIONS-EXIT
+000870     END-IF.
+000880     PERFORM 9000-TERMINATE
+000890         THRU 9000-TERMINATE-EXIT.
+000900     STOP RUN.
+000910*
+000920*****************************************************************
+000930*    1000-INITIALIZE                                            *
+000940*    OPENS THE REPORT AND EXCEPTION FILES STEP010 PRODUCED.     *
+000950*****************************************************************
+000960 1000-INITIALIZE.
+000970     OPEN INPUT ADDRPT-FILE.
+000980     IF NOT WS-ADDRPT-OK
+000990         DISPLAY "ADDVAL: UNABLE TO OPEN ADDRPT"
+001000         DISPLAY "FILE STATUS IS " WS-ADDRPT-STATUS
+001010         MOVE "Y" TO WS-OPEN-ERROR-SWITCH
+001020     END-IF.
+001030     OPEN INPUT ADDEXC-FILE.
+001040     IF NOT WS-ADDEXC-OK
+001050         DISPLAY "ADDVAL: UNABLE TO OPEN ADDEXC"
+001060         DISPLAY "FILE STATUS IS " WS-ADDEXC-STATUS
+001070         MOVE "Y" TO WS-OPEN-ERROR-SWITCH
+001080     END-IF.
+001090 1000-INITIALIZE-EXIT.
+001100     EXIT.
+001110*
+001120*****************************************************************
+001130*    2000-VALIDATE-REPORT                                       *
+001140*    COUNTS THE RECORDS ON THE PRINTED REPORT.                  *
+001150*****************************************************************
+001160 2000-VALIDATE-REPORT.
+001170     MOVE "N" TO WS-EOF-SWITCH.
+001180     PERFORM 2100-READ-ADDRPT
+001190         THRU 2100-READ-ADDRPT-EXIT.
+001200     PERFORM 2200-COUNT-ADDRPT
+001210         THRU 2200-COUNT-ADDRPT-EXIT
+001220         UNTIL WS-EOF.
+001230     CLOSE ADDRPT-FILE.
+001240 2000-VALIDATE-REPORT-EXIT.
+001250     EXIT.
+001260*
+001270*****************************************************************
+001280*    2100-READ-ADDRPT                                           *
+001290*    READS THE NEXT REPORT RECORD, SETS EOF SWITCH.             *
+001300*****************************************************************
+001310 2100-READ-ADDRPT.
+001320     READ ADDRPT-FILE
+001330         AT END
+001340             MOVE "Y" TO WS-EOF-SWITCH
+001350     END-READ.
+001360 2100-READ-ADDRPT-EXIT.
+001370     EXIT.
+001380*
+001390*****************************************************************
+001400*    2200-COUNT-ADDRPT                                          *
+001410*    ROLLS ONE REPORT RECORD INTO THE RUNNING COUNT AND READS   *
+001420*    THE NEXT ONE.                                               *
+001430*****************************************************************
+001440 2200-COUNT-ADDRPT.
+001450     ADD 1 TO WS-RPT-RECORD-COUNT.
+001460     PERFORM 2100-READ-ADDRPT
+001470         THRU 2100-READ-ADDRPT-EXIT.
+001480 2200-COUNT-ADDRPT-EXIT.
+001490     EXIT.
+001500*
+001510*****************************************************************
+001520*    3000-VALIDATE-EXCEPTIONS                                   *
+001530*    COUNTS THE RECORDS ON THE EXCEPTION FILE.                  *
+001540*****************************************************************
+001550 3000-VALIDATE-EXCEPTIONS.
+001560     MOVE "N" TO WS-EOF-SWITCH.
+001570     PERFORM 3100-READ-ADDEXC
+001580         THRU 3100-READ-ADDEXC-EXIT.
+001590     PERFORM 3200-COUNT-ADDEXC
+001600         THRU 3200-COUNT-ADDEXC-EXIT
+001610         UNTIL WS-EOF.
+001620     CLOSE ADDEXC-FILE.
+001630 3000-VALIDATE-EXCEPTIONS-EXIT.
+001640     EXIT.
+001650*
+001660*****************************************************************
+001670*    3100-READ-ADDEXC                                           *
+001680*    READS THE NEXT EXCEPTION RECORD, SETS EOF SWITCH.          *
+001690*****************************************************************
+001700 3100-READ-ADDEXC.
+001710     READ ADDEXC-FILE
+001720         AT END
+001730             MOVE "Y" TO WS-EOF-SWITCH
+001740     END-READ.
+001750 3100-READ-ADDEXC-EXIT.
+001760     EXIT.
+001770*
+001780*****************************************************************
+001790*    3200-COUNT-ADDEXC                                          *
+001800*    ROLLS ONE EXCEPTION RECORD INTO THE RUNNING COUNT AND      *
+001810*    READS THE NEXT ONE.                                         *
+001820*****************************************************************
+001830 3200-COUNT-ADDEXC.
+001840     ADD 1 TO WS-EXC-RECORD-COUNT.
+001850     PERFORM 3100-READ-ADDEXC
+001860         THRU 3100-READ-ADDEXC-EXIT.
+001870 3200-COUNT-ADDEXC-EXIT.
+001880     EXIT.
+001890*
+001900*****************************************************************
+001910*    9000-TERMINATE                                             *
+001920*    DISPLAYS THE VALIDATION COUNTS AND SETS THE STEP RETURN    *
+001930*    CODE - 8 IF EITHER FILE COULD NOT BE OPENED, 4 IF THE      *
+001940*    REPORT HAS NO DETAIL RECORDS OR ANY EXCEPTIONS WERE        *
+001950*    LOGGED, OTHERWISE ZERO.                                     *
+001960*****************************************************************
+001970 9000-TERMINATE.
+001980     DISPLAY "ADDVAL: RPT RECORD COUNT " WS-RPT-RECORD-COUNT.
+001990     DISPLAY "ADDVAL: EXC RECORD COUNT " WS-EXC-RECORD-COUNT.
+002000     IF WS-OPEN-ERROR
+002010         MOVE 8 TO RETURN-CODE
+002020     ELSE
+002030         IF WS-RPT-RECORD-COUNT EQUAL ZERO
+002040                 OR WS-EXC-RECORD-COUNT GREATER THAN ZERO
+002050             DISPLAY "ADDVAL: REPORT OR EXCEPTIONS NEED REVIEW"
+002060             MOVE 4 TO RETURN-CODE
+002070         ELSE
+002080             MOVE ZERO TO RETURN-CODE
+002090         END-IF
+002100     END-IF.
+002110 9000-TERMINATE-EXIT.
+002120     EXIT.
+
