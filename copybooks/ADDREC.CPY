@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*                                                                *
+000030*    ADDREC - TRANSACTION RECORD LAYOUT FOR ADDTRAN.DAT         *
+000040*                                                                *
+000050*    SHARED BY ANY PROGRAM THAT READS OR WRITES ADDTRAN.DAT SO  *
+000060*    THE NUM1/NUM2/RESULT LAYOUT CANNOT DRIFT BETWEEN COPIES.   *
+000070*    AT-RECORD-TYPE TELLS A DETAIL RECORD FROM THE BATCH        *
+000080*    TRAILER RECORD.                                             *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ---------------------                                      *
+000120*    08/09/26  RLH  FACTORED OUT OF ADD-TWO-NUMBERS SO THE       *
+000130*                   REPORT, CORRECTION/REVERSAL AND OTHER        *
+000140*                   PROGRAMS CAN COPY THE SAME LAYOUT.           *
+000150*    08/09/26  RLH  NUM1/NUM2 AND THE TRAILER TOTAL ARE NOW      *
+000160*                   SIGNED SO REVERSALS AND NEGATIVE             *
+000170*                   ADJUSTMENTS CAN FLOW THROUGH TO THE GL.      *
+000180*                   ADDED AT-ACCOUNT-NO SO EACH DETAIL RECORD    *
+000190*                   CARRIES THE GL ACCOUNT ITS RESULT POSTS TO.  *
+000200*                                                                *
+000210******************************************************************
+000220*
+000230 01  ADDTRAN-RECORD.
+000240     05  AT-RECORD-TYPE              PIC X(01).
+000250         88  AT-DETAIL-RECORD             VALUE "D".
+000260         88  AT-TRAILER-RECORD             VALUE "T".
+000270     05  AT-DETAIL-DATA.
+000280         10  AT-SEQ-NO               PIC 9(06).
+000290         10  AT-NUM1                 PIC S9(03).
+000300         10  AT-NUM2                 PIC S9(03).
+000310         10  AT-ACCOUNT-NO           PIC 9(08).
+000320         10  FILLER                  PIC X(59).
+000330     05  AT-TRAILER-DATA REDEFINES AT-DETAIL-DATA.
+000340         10  AT-TRAILER-COUNT        PIC 9(06).
+000350         10  AT-TRAILER-TOTAL        PIC S9(08).
+000360         10  FILLER                  PIC X(65).
+
