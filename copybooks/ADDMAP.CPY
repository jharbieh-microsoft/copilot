@@ -0,0 +1,55 @@
+000010******************************************************************
+000020*                                                                *
+000030*    ADDMAP - SYMBOLIC MAP FOR THE ADD-TWO-NUMBERS ONLINE       *
+000040*             MAINTENANCE SCREEN (MAPSET ADDMAP, MAP ADDMAP1).  *
+000050*             GENERATED FROM BMS SOURCE BMS/ADDMAP.BMS - DO     *
+000060*             NOT HAND MAINTAIN THE FIELD LAYOUT, REASSEMBLE    *
+000070*             THE MAPSET INSTEAD.                                *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ---------------------                                      *
+000110*    08/09/26  RLH  ORIGINAL SYMBOLIC MAP.                       *
+000120*    08/09/26  RLH  ADDMAP1O WAS MISSING THE 2-BYTE FILLER THAT *
+000130*                   BMS GENERATES AHEAD OF EACH ATTRIBUTE BYTE - *
+000140*                   EVERY OUTPUT FIELD WAS LANDING 2 BYTES SHORT *
+000150*                   OF WHERE THE TIOA EXPECTS IT.  ADDED A       *
+000160*                   FILLER PIC X(02) BEFORE NUM1A, NUM2A,        *
+000170*                   RESULTA AND MSGA TO MATCH THE XXXXL HALFWORD *
+000180*                   EACH ONE FOLLOWS ON THE I-SIDE.              *
+000190*                                                                *
+000200******************************************************************
+000210*
+000220 01  ADDMAP1I.
+000230     05  FILLER                      PIC X(12).
+000240     05  NUM1L                       PIC S9(04) COMP.
+000250     05  NUM1F                       PIC X(01).
+000260     05  FILLER REDEFINES NUM1F      PIC X(01).
+000270     05  NUM1I                       PIC X(03).
+000280     05  NUM2L                       PIC S9(04) COMP.
+000290     05  NUM2F                       PIC X(01).
+000300     05  FILLER REDEFINES NUM2F      PIC X(01).
+000310     05  NUM2I                       PIC X(03).
+000320     05  RESULTL                     PIC S9(04) COMP.
+000330     05  RESULTF                     PIC X(01).
+000340     05  FILLER REDEFINES RESULTF    PIC X(01).
+000350     05  RESULTI                     PIC X(04).
+000360     05  MSGL                        PIC S9(04) COMP.
+000370     05  MSGF                        PIC X(01).
+000380     05  FILLER REDEFINES MSGF       PIC X(01).
+000390     05  MSGI                        PIC X(79).
+000400*
+000410 01  ADDMAP1O REDEFINES ADDMAP1I.
+000420     05  FILLER                      PIC X(12).
+000430     05  FILLER                      PIC X(02).
+000440     05  NUM1A                       PIC X(01).
+000450     05  NUM1O                       PIC X(03).
+000460     05  FILLER                      PIC X(02).
+000470     05  NUM2A                       PIC X(01).
+000480     05  NUM2O                       PIC X(03).
+000490     05  FILLER                      PIC X(02).
+000500     05  RESULTA                     PIC X(01).
+000510     05  RESULTO                     PIC X(04).
+000520     05  FILLER                      PIC X(02).
+000530     05  MSGA                        PIC X(01).
+000540     05  MSGO                        PIC X(79).
+
