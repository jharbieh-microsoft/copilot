@@ -0,0 +1,198 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADDSCRN.
+000030 AUTHOR. R-L-HARMON.
+000040 INSTALLATION. FINANCE-SYSTEMS-DEVELOPMENT.
+000050 DATE-WRITTEN. 08/09/26.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    ADD-TWO-NUMBERS ONLINE MAINTENANCE SCREEN.  LETS THE       *
+000100*    BUSINESS KEY IN A SINGLE NUM1/NUM2 PAIR WITHOUT BUILDING   *
+000110*    AN ADDTRAN BATCH FILE.  VALIDATES THAT BOTH FIELDS ARE     *
+000120*    NUMERIC AND WITHIN PIC 9(03) RANGE BEFORE CALLING THE      *
+000130*    SAME ADDNUM LOGIC THE BATCH JOB USES, THEN REDISPLAYS      *
+000140*    THE MAP WITH RESULT OR AN ERROR MESSAGE.                   *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    ---------------------                                      *
+000180*    08/09/26  RLH  ORIGINAL PSEUDO-CONVERSATIONAL PROGRAM.      *
+000190*    08/09/26  RLH  WORKING-STORAGE WIDENED TO SIGNED FIELDS TO  *
+000200*                   MATCH ADDNUM - THE MAP ITSELF STILL ONLY     *
+000210*                   ACCEPTS UNSIGNED KEYED AMOUNTS, SO VALUES    *
+000220*                   ENTERED HERE ARE ALWAYS POSITIVE.            *
+000230*    08/09/26  RLH  2000-RECEIVE-AND-VALIDATE WAS CLEARING       *
+000240*                   ADDMAP1O BEFORE VALIDATING - SINCE ADDMAP1O  *
+000250*                   REDEFINES ADDMAP1I THAT WIPED THE JUST       *
+000260*                   RECEIVED NUM1I/NUM2I TO SPACES BEFORE THEY   *
+000270*                   WERE EVER LOOKED AT, FAILING EVERY ENTRY.    *
+000280*                   NOW ONLY MSGO IS CLEARED; THE OUTPUT FIELDS  *
+000290*                   ARE FRESHLY MOVED TO ON EVERY PATH ANYWAY.   *
+000300*    08/09/26  RLH  RECEIVE MAP HAD NO RESP OPTION, SO AN        *
+000310*                   OPERATOR PRESSING ENTER WITH NEITHER FIELD   *
+000320*                   KEYED (MAPFAIL) ABENDED THE TASK INSTEAD OF  *
+000330*                   REDISPLAYING THE MAP LIKE ANY OTHER BAD      *
+000340*                   ENTRY.  ADDED RESP(WS-RESP) AND ROUTE        *
+000350*                   MAPFAIL TO THE SAME MUST-BE-NUMERIC MESSAGE  *
+000360*                   PATH AS 2100/2200-VALIDATE-NUM1/NUM2.        *
+000370*    08/09/26  RLH  DFHCOMMAREA WAS DECLARED IN WORKING-STORAGE  *
+000380*                   AND HANDED BACK ON RETURN, BUT THIS PROGRAM  *
+000390*                   NEVER RECEIVES A COMMAREA (NO PROCEDURE      *
+000400*                   DIVISION USING) AND CARRIES NO STATE BETWEEN *
+000410*                   INVOCATIONS - IT WAS A 1-BYTE WS FIELD BEING *
+000420*                   ECHOED BACK UNDER A NAME THAT LOOKED LIKE    *
+000430*                   THE REAL COMMAREA BUT WASN'T ONE.  REMOVED   *
+000440*                   IT AND THE COMMAREA OPTION ON RETURN.        *
+000450*                                                                *
+000460*****************************************************************
+000470*
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 SOURCE-COMPUTER. IBM-370.
+000510 OBJECT-COMPUTER. IBM-370.
+000520*
+000530 DATA DIVISION.
+000540 WORKING-STORAGE SECTION.
+000550*
+000560 01  WS-MAPSET-NAME                  PIC X(08) VALUE "ADDMAP".
+000570 01  WS-MAP-NAME                     PIC X(08) VALUE "ADDMAP1".
+000580 01  WS-TRANSID                      PIC X(04) VALUE "ADDS".
+000590*
+000600 01  WS-SWITCHES.
+000610     05  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+000620         88  WS-INPUT-VALID               VALUE "Y".
+000630     05  WS-SIZE-ERROR-SWITCH        PIC X(01) VALUE "N".
+000640         88  WS-SIZE-ERROR                VALUE "Y".
+000650*
+000660 01  WS-RESP                         PIC S9(08) COMP VALUE ZERO.
+000670*
+000680 01  WS-WORK-FIELDS.
+000690     05  WS-NUM1                     PIC S9(03).
+000700     05  WS-NUM2                     PIC S9(03).
+000710     05  WS-RESULT                   PIC S9(04).
+000720     05  WS-TRUE-TOTAL               PIC S9(08).
+000730*
+000740 COPY ADDMAP.
+000750*
+000760 PROCEDURE DIVISION.
+000770*
+000780*****************************************************************
+000790*    0000-MAINLINE                                              *
+000800*    SENDS THE BLANK MAP ON FIRST ENTRY, OTHERWISE VALIDATES    *
+000810*    AND PROCESSES THE KEYED NUM1/NUM2 PAIR.                    *
+000820*****************************************************************
+000830 0000-MAINLINE.
+000840     IF EIBCALEN EQUAL ZERO
+000850         PERFORM 1000-SEND-INITIAL-MAP
+000860             THRU 1000-SEND-INITIAL-MAP-EXIT
+000870     ELSE
+000880         PERFORM 2000-RECEIVE-AND-VALIDATE
+000890             THRU 2000-RECEIVE-AND-VALIDATE-EXIT
+000900     END-IF.
+000910     EXEC CICS RETURN
+000920         TRANSID(WS-TRANSID)
+000930     END-EXEC.
+000940     GOBACK.
+000950*
+000960*****************************************************************
+000970*    1000-SEND-INITIAL-MAP                                      *
+000980*    CLEARS THE SCREEN AND SENDS THE MAP WITH BLANK INPUT       *
+000990*    FIELDS FOR THE FIRST PAIR OF THE SESSION.                  *
+001000*****************************************************************
+001010 1000-SEND-INITIAL-MAP.
+001020     MOVE SPACES TO ADDMAP1O.
+001030     MOVE SPACES TO MSGO.
+001040     EXEC CICS SEND MAP(WS-MAP-NAME)
+001050         MAPSET(WS-MAPSET-NAME)
+001060         ERASE
+001070     END-EXEC.
+001080 1000-SEND-INITIAL-MAP-EXIT.
+001090     EXIT.
+001100*
+001110*****************************************************************
+001120*    2000-RECEIVE-AND-VALIDATE                                  *
+001130*    RECEIVES THE KEYED SCREEN, VALIDATES NUM1 AND NUM2, THEN   *
+001140*    EITHER CALLS ADDNUM AND DISPLAYS RESULT OR REDISPLAYS      *
+001150*    THE MAP WITH AN ERROR MESSAGE.  AN OPERATOR WHO PRESSES    *
+001160*    ENTER WITHOUT KEYING EITHER FIELD (MAPFAIL) IS TREATED     *
+001170*    THE SAME AS NON-NUMERIC INPUT RATHER THAN LEFT TO ABEND.   *
+001180*****************************************************************
+001190 2000-RECEIVE-AND-VALIDATE.
+001200     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+001210         MAPSET(WS-MAPSET-NAME)
+001220         RESP(WS-RESP)
+001230     END-EXEC.
+001240     MOVE SPACES TO MSGO.
+001250     MOVE "Y" TO WS-VALID-SWITCH.
+001260     IF WS-RESP EQUAL DFHRESP(MAPFAIL)
+001270         MOVE "N" TO WS-VALID-SWITCH
+001280         MOVE "NUM1 AND NUM2 MUST BE NUMERIC (000-999)"
+001290             TO MSGO
+001300     ELSE
+001310         PERFORM 2100-VALIDATE-NUM1
+001320             THRU 2100-VALIDATE-NUM1-EXIT
+001330         IF WS-INPUT-VALID
+001340             PERFORM 2200-VALIDATE-NUM2
+001350                 THRU 2200-VALIDATE-NUM2-EXIT
+001360         END-IF
+001370         IF WS-INPUT-VALID
+001380             PERFORM 2300-CALL-ADDNUM
+001390                 THRU 2300-CALL-ADDNUM-EXIT
+001400         END-IF
+001410     END-IF.
+001420     EXEC CICS SEND MAP(WS-MAP-NAME)
+001430         MAPSET(WS-MAPSET-NAME)
+001440         DATAONLY
+001450         CURSOR
+001460     END-EXEC.
+001470 2000-RECEIVE-AND-VALIDATE-EXIT.
+001480     EXIT.
+001490*
+001500*****************************************************************
+001510*    2100-VALIDATE-NUM1                                         *
+001520*    REJECTS NUM1 IF IT IS NOT NUMERIC OR WOULD NOT FIT IN      *
+001530*    PIC 9(03).                                                  *
+001540*****************************************************************
+001550 2100-VALIDATE-NUM1.
+001560     IF NUM1I NOT NUMERIC
+001570         MOVE "N" TO WS-VALID-SWITCH
+001580         MOVE "NUM1 MUST BE NUMERIC (000-999)" TO MSGO
+001590     ELSE
+001600         MOVE NUM1I TO WS-NUM1
+001610         MOVE NUM1I TO NUM1O
+001620     END-IF.
+001630 2100-VALIDATE-NUM1-EXIT.
+001640     EXIT.
+001650*
+001660*****************************************************************
+001670*    2200-VALIDATE-NUM2                                         *
+001680*    REJECTS NUM2 IF IT IS NOT NUMERIC OR WOULD NOT FIT IN      *
+001690*    PIC 9(03).                                                  *
+001700*****************************************************************
+001710 2200-VALIDATE-NUM2.
+001720     IF NUM2I NOT NUMERIC
+001730         MOVE "N" TO WS-VALID-SWITCH
+001740         MOVE "NUM2 MUST BE NUMERIC (000-999)" TO MSGO
+001750     ELSE
+001760         MOVE NUM2I TO WS-NUM2
+001770         MOVE NUM2I TO NUM2O
+001780     END-IF.
+001790 2200-VALIDATE-NUM2-EXIT.
+001800     EXIT.
+001810*
+001820*****************************************************************
+001830*    2300-CALL-ADDNUM                                           *
+001840*    CALLS THE SHARED ADDNUM SUBPROGRAM AND FORMATS RESULT OR   *
+001850*    AN OVERFLOW MESSAGE BACK ONTO THE MAP.                      *
+001860*****************************************************************
+001870 2300-CALL-ADDNUM.
+001880     CALL "ADDNUM" USING WS-NUM1 WS-NUM2 WS-RESULT
+001890         WS-SIZE-ERROR-SWITCH WS-TRUE-TOTAL.
+001900     IF WS-SIZE-ERROR
+001910         MOVE "RESULT WOULD OVERFLOW - NOT COMPUTED" TO MSGO
+001920     ELSE
+001930         MOVE WS-RESULT TO RESULTO
+001940         MOVE "RESULT COMPUTED" TO MSGO
+001950     END-IF.
+001960 2300-CALL-ADDNUM-EXIT.
+001970     EXIT.
+
